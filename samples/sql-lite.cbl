@@ -1,15 +1,54 @@
        >>SOURCE FORMAT IS FIXED
-      identification division.
+       identification division.
        program-id. sqlscreen.
 
+       environment division.
+       input-output section.
+       file-control.
+           select audit-file assign to "sqlscreen_audit.log"
+               organization line sequential
+               file status is audit-status.
+           select table-ctl-file assign to "table_ctl.dat"
+               organization line sequential
+               file status is ctl-status.
+           select print-file assign to report-file-name
+               organization line sequential
+               file status is print-status.
+           select export-file assign to export-file-name
+               organization line sequential
+               file status is export-status.
+
        data division.
+       file section.
+       fd audit-file.
+       01 audit-record.
+          03 audit-timestamp      pic x(21).
+          03 filler               pic x(1) value space.
+          03 audit-result         pic -(9).
+          03 filler               pic x(1) value space.
+          03 audit-query          pic x(255).
+          03 filler               pic x(1) value space.
+          03 audit-errstr         pic x(80).
+
+       fd table-ctl-file.
+       01 ctl-record               pic x(240).
+
+       fd print-file.
+       01 print-record             pic x(132).
+
+       fd export-file.
+       01 export-record.
+          03 exp-key-field        pic 9(10).
+          03 exp-str-field        pic x(20).
+          03 exp-date-field       pic x(20).
+
        working-storage section.
        01 name-length          constant 20.
        01 value-length         constant 132.
 
-      
+
       *><[
-       01 database             pic x(8) value 'test.db' & x'00'.
+       01 database             pic x(64) value spaces.
       *><]
        01 db                   usage pointer.
        01 callback-proc        usage procedure-pointer.
@@ -24,17 +63,100 @@
           03 str-field         pic x(20).
           03 date-field        pic x(20).
 
+       01 sql-table-max        constant 2000.
+
        01 sql-table            external.
-          03 sql-records       pic x(50) occurs 20 times.
+          03 sql-records       pic x(50) occurs 2000 times.
+
+       01 sql-overflow-flag    pic x(1) external.
 
        01 row-counter          usage binary-long external.
        01 row-max              usage binary-long.
 
+      *> --- command-line / PARM handling ---
+       01 parm-line         pic x(256).
+       01 parm-tokens.
+          03 parm-token     pic x(60) occurs 8 times.
+       01 parm-idx          usage binary-long.
+       01 parm-key          pic x(30).
+       01 parm-value        pic x(60).
+
+       01 database-name          pic x(64) value "test.db".
+       01 table-name        pic x(30) value "trial".
+       01 run-mode          pic x(10) value "LOAD".
+       01 reset-flag        pic x(1)  value "N".
+       01 do-load-flag      pic x(1)  value "Y".
+
+      *> --- file status / open guards ---
+       01 audit-status      pic x(2).
+       01 audit-open-flag   pic x(1) value "N".
+       01 print-status      pic x(2).
+       01 print-open-flag   pic x(1) value "N".
+       01 export-status     pic x(2).
+       01 export-open-flag  pic x(1) value "N".
+
+      *> --- data-driven table definition (control file) ---
+       01 ctl-status        pic x(2).
+       01 ctl-name          pic x(30).
+       01 ctl-columns       pic x(200).
+       01 table-columns     pic x(200)
+           value "first integer primary key, second char(20), " &
+               "third date".
+       01 table-found       pic x(1).
+       01 col-clause-1      pic x(60).
+       01 col-clause-2      pic x(60).
+       01 col-clause-3      pic x(60).
+       01 col-name-1        pic x(30).
+       01 col-name-2        pic x(30).
+       01 col-name-3        pic x(30).
+       01 col-list          pic x(94).
+
+      *> --- load / transaction handling ---
+       01 batch-error       pic x(1).
+       01 existing-count    usage binary-long.
+
+      *> --- date validation ---
+       01 date-yyyy-x       pic x(4).
+       01 date-mm-x         pic x(2).
+       01 date-dd-x         pic x(2).
+       01 date-yyyy         pic 9(4).
+       01 date-mm           pic 9(2).
+       01 date-dd           pic 9(2).
+       01 day-max           pic 9(2).
+       01 date-valid        pic x(1).
+
+      *> --- screen capture ---
+       01 action-field         pic x(1).
+       01 screen-message       pic x(40).
+       01 screen-title         pic x(44).
+       01 str-field-esc     pic x(40).
+       01 date-field-esc    pic x(40).
+       01 esc-src           pic x(20).
+       01 esc-dst           pic x(40).
+       01 esc-idx           usage binary-long.
+       01 esc-out-idx       usage binary-long.
+
+      *> --- paginated report ---
+       01 report-file-name  pic x(64).
+       01 lines-per-page    constant 20.
+       01 line-count        usage binary-long.
+       01 line-count-disp   pic z(8)9.
+       01 page-count        usage binary-long.
+       01 page-count-disp   pic z(8)9.
+       01 print-total       usage binary-long.
+       01 print-total-disp  pic z(8)9.
+       01 rpt-idx           usage binary-long.
+
+      *> --- flat-file export ---
+       01 export-file-name  pic x(64).
+       01 exp-idx           usage binary-long.
+       01 exp-total         usage binary-long.
+
        screen section.
        01 entry-screen.
           05 foreground-color 0 background-color 7 blank screen.
           05 foreground-color 0 background-color 7
-             line 1 col 14 pic x(20) value "select * from trial;".
+             line 1 col 14 pic x(44) from screen-title.
           05 foreground-color 0 background-color 7
              line 2 col 4 pic x(8) value "Key:".
           05 foreground-color 0 background-color 7
@@ -42,31 +164,99 @@
           05 foreground-color 0 background-color 7
              line 3 col 4 pic x(8) value "String:".
           05 foreground-color 0 background-color 7
-             line 3 col 14 pic x(20) from str-field.
+             line 3 col 14 pic x(20) using str-field.
           05 foreground-color 0 background-color 7
              line 4 col 4 pic x(8) value "Date:".
           05 foreground-color 0 background-color 7
-             line 4 col 14 pic x(20) from date-field.
+             line 4 col 14 pic x(20) using date-field.
+          05 foreground-color 0 background-color 7
+             line 5 col 4 pic x(28) value "Action (S=Save,Enter=Skip):".
+          05 foreground-color 0 background-color 7
+             line 5 col 33 pic x(1) using action-field.
           05 foreground-color 0 background-color 7
              line 6 col 4 pic x(17) value "Hit ENTER to page".
+          05 foreground-color 0 background-color 7
+             line 7 col 4 pic x(40) from screen-message.
+
 
-      
        procedure division.
 
-      
-       call "ocsqlite_init" using
-               db
-               database
-               by reference errstr
-               by value function length(errstr)
-           returning result
-       end-call
-       if result not equal zero
-           display "Result: " result end-display
+
+       perform parse-command-line
+       perform load-table-definition
+
+       if return-code = 0
+      *><[
+           move spaces to database
+           string
+               function trim(database-name) delimited by size
+               x"00" delimited by size
+               into database
+           end-string
+      *><]
+
+           call "ocsqlite_init" using
+                   db
+                   database
+                   by reference errstr
+                   by value function length(errstr)
+               returning result
+           end-call
+           if result not equal zero
+               display "Result: " result end-display
+           end-if
+
+           set callback-proc to entry "callback"
+           move "N" to sql-overflow-flag
+
+           open extend audit-file
+           if audit-status = "00" or audit-status = "05"
+               move "Y" to audit-open-flag
+           else
+               move "N" to audit-open-flag
+               display "Warning: audit log could not be opened, status "
+                   audit-status " - audit entries will not be written"
+                   end-display
+           end-if
+
+           evaluate run-mode
+               when "REPORT"
+                   perform run-report-mode
+               when "EXPORT"
+                   perform run-export-mode
+               when other
+                   perform run-load-mode
+           end-evaluate
+
+           if audit-open-flag = "Y"
+               close audit-file
+           end-if
+
+           call "ocsqlite_close"
+               using
+                   by value db
+               returning result
+           end-call
+
+           if return-code = 0
+               move result to return-code
+           end-if
        end-if
-      
-       set callback-proc to entry "callback"
-      
+       goback.
+
+
+       run-load-mode.
+       perform check-existing-data
+
+       if do-load-flag = "Y"
+           perform load-table-def-rows
+       else
+           display "Table " function trim(table-name)
+               " already holds production rows - skipping reload"
+               end-display
+       end-if
+
+       if return-code = 0
     >>Dmove ".echo on" to query
     >>Dperform ocsql-exec
 
@@ -96,13 +286,6 @@
     >>Dmove "select * from thisfails;" to query
     >>Dperform ocsql-exec
 
-       move "drop table trial;" to query
-       perform ocsql-exec
-
-       move "create table trial (first integer primary key, " &
-           "second char(20), third date);" to query
-       perform ocsql-exec
-
     >>Dmove "pragma count_changes=1;"  to query
     >>Dperform ocsql-exec
 
@@ -110,26 +293,11 @@
     >>Dperform ocsql-exec
 
     >>Dmove ".schema trial" to query
-    >>Dperform ocsql-exec
-
-       move 'insert into trial (first, second, third) values ' &
-           '(null, lower(hex(randomblob(20))), datetime()); ' &
-           'insert into trial values (null, "something",' &
-           ' julianday());' to query
-       perform ocsql-exec
-
-    >>Dmove "select * from trial;" to query
     >>Dperform ocsql-exec
 
     >>Dmove "pragma count_changes=0;"  to query
     >>Dperform ocsql-exec
-      
-       move 'insert into trial (first, second, third) values ' &
-           '(null, lower(hex(randomblob(20))), datetime()); ' &
-           'insert into trial values (null, "something",' &
-           ' julianday());' to query
-       perform ocsql-exec
-      
+
        move ".mode column" to query
        perform ocsql-exec
 
@@ -137,9 +305,18 @@
        perform ocsql-exec
 
        move 1 to row-counter
-       move "select * from trial;" to query
+       move spaces to query
+       string "select * from " delimited by size
+           function trim(table-name) delimited by size
+           ";" delimited by size
+           into query
+       end-string
        perform ocsql-exec
        display function trim(sql-table trailing) end-display
+       if sql-overflow-flag = "Y"
+           display "Warning: result set exceeded " sql-table-max
+               " rows - extra rows were not captured" end-display
+       end-if
 
        subtract 1 from row-counter giving row-max end-subtract
        perform varying row-counter from row-max by -1
@@ -149,25 +326,580 @@
                display "|" str-field "|" end-display
                display "|" date-field "|" end-display
        end-perform
-      
+
        perform varying row-counter from 1 by 1
            until row-counter > row-max
            move sql-records(row-counter) to main-record
+           move spaces to action-field
+           move spaces to screen-message
            accept entry-screen end-accept
+           if action-field = "S" or action-field = "s"
+               perform validate-date-field
+               if date-valid = "Y"
+                   perform save-screen-record
+               else
+                   move "Invalid date - expected YYYY-MM-DD," &
+                       " row not saved" to screen-message
+                   display screen-message end-display
+               end-if
+           end-if
        end-perform
-      
-       goback.
 
-      
-       call "ocsqlite_close"
-           using
-               by value db
-           returning result
-       end-call
+       perform add-new-record
+       end-if
+       .
+
+
+       add-new-record.
+       move zero to key-field
+       move spaces to str-field
+       move spaces to date-field
+       move spaces to action-field
+       move spaces to screen-message
+       accept entry-screen end-accept
+       if action-field = "S" or action-field = "s"
+           perform validate-date-field
+           if date-valid = "Y"
+               perform save-screen-record
+           else
+               move "Invalid date - expected YYYY-MM-DD," &
+                   " row not saved" to screen-message
+               display screen-message end-display
+           end-if
+       end-if
+       .
+
+
+       parse-command-line.
+       move spaces to parm-line
+       accept parm-line from command-line
+       perform varying parm-idx from 1 by 1 until parm-idx > 8
+           move spaces to parm-token(parm-idx)
+       end-perform
+       unstring parm-line delimited by all space
+           into parm-token(1) parm-token(2) parm-token(3)
+               parm-token(4) parm-token(5) parm-token(6)
+               parm-token(7) parm-token(8)
+       end-unstring
+       perform varying parm-idx from 1 by 1 until parm-idx > 8
+           if parm-token(parm-idx) not = spaces
+               perform apply-parm-token
+           end-if
+       end-perform
+       .
+
+       apply-parm-token.
+       move spaces to parm-key
+       move spaces to parm-value
+       unstring parm-token(parm-idx) delimited by "="
+           into parm-key parm-value
+       end-unstring
+       move function upper-case(function trim(parm-key))
+           to parm-key
+       evaluate parm-key
+           when "DB"
+               move function trim(parm-value) to database-name
+           when "TABLE"
+               move function trim(parm-value) to table-name
+           when "MODE"
+               move function upper-case(function trim(parm-value))
+                   to run-mode
+           when "RESET"
+               move function upper-case(parm-value)(1:1)
+                   to reset-flag
+           when other
+               continue
+       end-evaluate
+       .
+
+
+       load-table-definition.
+       move "N" to table-found
+       open input table-ctl-file
+       if ctl-status = "00"
+           perform until ctl-status not = "00"
+               read table-ctl-file
+                   at end
+                       move "10" to ctl-status
+                   not at end
+                       if ctl-record(1:1) not = "#" and
+                          function trim(ctl-record) not = spaces
+                           move spaces to ctl-name
+                           move spaces to ctl-columns
+                           unstring ctl-record delimited by "|"
+                               into ctl-name ctl-columns
+                           end-unstring
+                           if function trim(ctl-name) =
+                              function trim(table-name)
+                               move ctl-columns to table-columns
+                               move "Y" to table-found
+                           end-if
+                       end-if
+               end-read
+           end-perform
+           close table-ctl-file
+       end-if
+       if table-found = "N" and function trim(table-name) not = "trial"
+           display "Error: table " function trim(table-name)
+               " is not defined in table_ctl.dat - aborting" end-display
+           move 16 to return-code
+       else
+           perform parse-column-names
+           perform build-screen-title
+       end-if
+       .
+
+       build-screen-title.
+       move spaces to screen-title
+       string "select * from " delimited by size
+           function trim(table-name) delimited by size
+           ";" delimited by size
+           into screen-title
+       end-string
+       .
+
+       parse-column-names.
+       move spaces to col-clause-1
+       move spaces to col-clause-2
+       move spaces to col-clause-3
+       unstring table-columns delimited by ","
+           into col-clause-1 col-clause-2 col-clause-3
+       end-unstring
+       move spaces to col-name-1
+       unstring function trim(col-clause-1) delimited by space
+           into col-name-1
+       end-unstring
+       move spaces to col-name-2
+       unstring function trim(col-clause-2) delimited by space
+           into col-name-2
+       end-unstring
+       move spaces to col-name-3
+       unstring function trim(col-clause-3) delimited by space
+           into col-name-3
+       end-unstring
+       move spaces to col-list
+       string "(" delimited by size
+           function trim(col-name-1) delimited by size
+           ", " delimited by size
+           function trim(col-name-2) delimited by size
+           ", " delimited by size
+           function trim(col-name-3) delimited by size
+           ")" delimited by size
+           into col-list
+       end-string
+       .
+
+
+       check-existing-data.
+       move "Y" to do-load-flag
+       if reset-flag not = "Y"
+           move 1 to row-counter
+           move spaces to query
+           string "select count(*) from " delimited by size
+               function trim(table-name) delimited by size
+               ";" delimited by size
+               into query
+           end-string
+           perform ocsql-exec
+           if result = 0 and row-counter > 1
+               compute existing-count =
+                   function numval(function trim(sql-records(1)))
+               if existing-count > 0
+                   move "N" to do-load-flag
+               end-if
+           end-if
+       end-if
+       .
+
+
+       load-table-def-rows.
+       move "N" to batch-error
+
+       move "begin transaction;" to query
+       perform ocsql-exec
+       if result not = zero
+           move "Y" to batch-error
+       end-if
+
+       if batch-error = "N"
+           move spaces to query
+           string "drop table if exists " delimited by size
+               function trim(table-name) delimited by size
+               ";" delimited by size
+               into query
+           end-string
+           perform ocsql-exec
+           if result not = zero
+               move "Y" to batch-error
+           end-if
+       end-if
+
+       if batch-error = "N"
+           move spaces to query
+           string "create table " delimited by size
+               function trim(table-name) delimited by size
+               " (" delimited by size
+               function trim(table-columns) delimited by size
+               ");" delimited by size
+               into query
+           end-string
+           perform ocsql-exec
+           if result not = zero
+               move "Y" to batch-error
+           end-if
+       end-if
+
+       if batch-error = "N"
+           perform seed-table-rows
+       end-if
+
+       if batch-error = "Y"
+           move "rollback;" to query
+           perform ocsql-exec
+           display "Load batch failed - transaction rolled back"
+               end-display
+           move 16 to return-code
+       else
+           move "commit;" to query
+           perform ocsql-exec
+       end-if
+       .
+
+       seed-table-rows.
+       move spaces to query
+       string "insert into " delimited by size
+           function trim(table-name) delimited by size
+           " " delimited by size
+           function trim(col-list) delimited by size
+           " values " delimited by size
+           "(null, lower(hex(randomblob(20))), datetime()); "
+               delimited by size
+           "insert into " delimited by size
+           function trim(table-name) delimited by size
+           ' values (null, "something", julianday());'
+               delimited by size
+           into query
+       end-string
+       perform ocsql-exec
+       if result not = zero
+           move "Y" to batch-error
+       end-if
+
+       if batch-error = "N"
+           move spaces to query
+           string "insert into " delimited by size
+               function trim(table-name) delimited by size
+               " " delimited by size
+               function trim(col-list) delimited by size
+               " values " delimited by size
+               "(null, lower(hex(randomblob(20))), datetime()); "
+                   delimited by size
+               "insert into " delimited by size
+               function trim(table-name) delimited by size
+               ' values (null, "something", julianday());'
+                   delimited by size
+               into query
+           end-string
+           perform ocsql-exec
+           if result not = zero
+               move "Y" to batch-error
+           end-if
+       end-if
+       .
+
+
+       validate-date-field.
+       move "N" to date-valid
+       move date-field(1:4) to date-yyyy-x
+       move date-field(6:2) to date-mm-x
+       move date-field(9:2) to date-dd-x
+       if date-field(5:1) = "-" and date-field(8:1) = "-"
+           and date-field(11:10) = spaces
+           and date-yyyy-x is numeric
+           and date-mm-x is numeric
+           and date-dd-x is numeric
+           move date-yyyy-x to date-yyyy
+           move date-mm-x to date-mm
+           move date-dd-x to date-dd
+           move "Y" to date-valid
+           if date-mm < 1 or date-mm > 12
+               move "N" to date-valid
+           end-if
+           if date-valid = "Y"
+               evaluate date-mm
+                   when 1 when 3 when 5 when 7 when 8 when 10 when 12
+                       move 31 to day-max
+                   when 4 when 6 when 9 when 11
+                       move 30 to day-max
+                   when 2
+                       if function mod(date-yyyy, 4) = 0
+                           and (function mod(date-yyyy, 100) not = 0
+                               or function mod(date-yyyy, 400) = 0)
+                           move 29 to day-max
+                       else
+                           move 28 to day-max
+                       end-if
+               end-evaluate
+               if date-dd < 1 or date-dd > day-max
+                   move "N" to date-valid
+               end-if
+           end-if
+       end-if
+       .
+
+
+       save-screen-record.
+       move spaces to query
+       move str-field to esc-src
+       perform escape-sql-quotes
+       move esc-dst to str-field-esc
+       move date-field to esc-src
+       perform escape-sql-quotes
+       move esc-dst to date-field-esc
+       if key-field = 0
+           string "insert into " delimited by size
+               function trim(table-name) delimited by size
+               " " delimited by size
+               function trim(col-list) delimited by size
+               " values (null, '" delimited by size
+               function trim(str-field-esc) delimited by size
+               "', '" delimited by size
+               function trim(date-field-esc) delimited by size
+               "');" delimited by size
+               into query
+           end-string
+       else
+           string "update " delimited by size
+               function trim(table-name) delimited by size
+               " set " delimited by size
+               function trim(col-name-2) delimited by size
+               " = '" delimited by size
+               function trim(str-field-esc) delimited by size
+               "', " delimited by size
+               function trim(col-name-3) delimited by size
+               " = '" delimited by size
+               function trim(date-field-esc) delimited by size
+               "' where " delimited by size
+               function trim(col-name-1) delimited by size
+               " = " delimited by size
+               key-field delimited by size
+               ";" delimited by size
+               into query
+           end-string
+       end-if
+       perform ocsql-exec
+       if result = 0
+           move "Record saved" to screen-message
+       else
+           move "Save failed - see audit log" to screen-message
+       end-if
+       display screen-message end-display
+       .
+
+       escape-sql-quotes.
+       move spaces to esc-dst
+       move 1 to esc-out-idx
+       perform varying esc-idx from 1 by 1 until esc-idx > 20
+           if esc-src(esc-idx:1) = "'"
+               move "'" to esc-dst(esc-out-idx:1)
+               add 1 to esc-out-idx
+               move "'" to esc-dst(esc-out-idx:1)
+               add 1 to esc-out-idx
+           else
+               move esc-src(esc-idx:1)
+                   to esc-dst(esc-out-idx:1)
+               add 1 to esc-out-idx
+           end-if
+       end-perform
+       .
+
+
+       run-report-mode.
+       move spaces to report-file-name
+       string function trim(table-name) delimited by size
+           "_report.prt" delimited by size
+           into report-file-name
+       end-string
+
+       move 1 to row-counter
+       move spaces to query
+       string "select * from " delimited by size
+           function trim(table-name) delimited by size
+           ";" delimited by size
+           into query
+       end-string
+       perform ocsql-exec
+       if sql-overflow-flag = "Y"
+           display "Warning: result set exceeded " sql-table-max
+               " rows - report is incomplete" end-display
+       end-if
+
+       subtract 1 from row-counter giving row-max end-subtract
+       perform print-trial-report
+       if sql-overflow-flag = "Y" and print-open-flag = "Y"
+           open extend print-file
+           if print-status = "00"
+               move spaces to print-record
+               write print-record
+               move "Warning: result set exceeded the row limit -"
+                   & " report is incomplete" to print-record
+               write print-record
+               close print-file
+           end-if
+       end-if
+       .
+
+       print-trial-report.
+       move 0 to page-count
+       move lines-per-page to line-count
+       move 0 to print-total
+       open output print-file
+       if print-status = "00"
+           move "Y" to print-open-flag
+       else
+           move "N" to print-open-flag
+           display "Warning: report file could not be opened, status "
+               print-status " - no report written" end-display
+       end-if
+
+       if print-open-flag = "Y"
+           perform varying rpt-idx from 1 by 1
+                   until rpt-idx > row-max
+               if line-count >= lines-per-page
+                   if page-count > 0
+                       perform write-page-footer
+                   end-if
+                   perform write-report-header
+                   move 0 to line-count
+               end-if
+               move sql-records(rpt-idx) to main-record
+               move spaces to print-record
+               string "  " delimited by size
+                   key-field delimited by size
+                   "  " delimited by size
+                   str-field delimited by size
+                   "  " delimited by size
+                   date-field delimited by size
+                   into print-record
+               end-string
+               write print-record
+               add 1 to line-count
+               add 1 to print-total
+           end-perform
+
+           if print-total = 0
+               perform write-report-header
+               move "  (no rows found)" to print-record
+               write print-record
+           else
+               perform write-page-footer
+           end-if
+
+           move spaces to print-record
+           write print-record
+           move spaces to print-record
+           move print-total to print-total-disp
+           string "Grand total rows printed: " delimited by size
+               print-total-disp delimited by size
+               into print-record
+           end-string
+           write print-record
+
+           close print-file
+       end-if
+       .
+
+       write-report-header.
+       add 1 to page-count
+       if page-count > 1
+           move x"0c" to print-record
+           write print-record
+       end-if
+       move spaces to print-record
+       move page-count to page-count-disp
+       string "TRIAL TABLE REPORT - Table: " delimited by size
+           function trim(table-name) delimited by size
+           "  Page: " delimited by size
+           page-count-disp delimited by size
+           into print-record
+       end-string
+       write print-record
+       move spaces to print-record
+       write print-record
+       move "  Key         String               Date" to print-record
+       write print-record
+       move "  ----------  -------------------  -------------------"
+           to print-record
+       write print-record
+       .
+
+       write-page-footer.
+       move spaces to print-record
+       write print-record
+       move line-count to line-count-disp
+       move spaces to print-record
+       string "Rows this page: " delimited by size
+           line-count-disp delimited by size
+           into print-record
+       end-string
+       write print-record
+       .
+
+
+       run-export-mode.
+       move spaces to export-file-name
+       string function trim(table-name) delimited by size
+           "_export.dat" delimited by size
+           into export-file-name
+       end-string
+
+       move 1 to row-counter
+       move spaces to query
+       string "select * from " delimited by size
+           function trim(table-name) delimited by size
+           ";" delimited by size
+           into query
+       end-string
+       perform ocsql-exec
+       if sql-overflow-flag = "Y"
+           display "Warning: result set exceeded " sql-table-max
+               " rows - export is incomplete" end-display
+       end-if
+
+       subtract 1 from row-counter giving row-max end-subtract
+
+       move 0 to exp-total
+       open output export-file
+       if export-status = "00"
+           move "Y" to export-open-flag
+       else
+           move "N" to export-open-flag
+           display "Warning: export file could not be opened, status "
+               export-status " - no export written" end-display
+       end-if
+
+       if export-open-flag = "Y"
+           perform varying exp-idx from 1 by 1
+                   until exp-idx > row-max
+               move sql-records(exp-idx) to main-record
+               move key-field to exp-key-field
+               move str-field to exp-str-field
+               move date-field to exp-date-field
+               write export-record
+               add 1 to exp-total
+           end-perform
+           close export-file
+
+           display exp-total " rows exported to "
+               function trim(export-file-name) end-display
+           if sql-overflow-flag = "Y"
+               display "Warning: export is incomplete - "
+                   "result set exceeded the row limit" end-display
+           end-if
+       end-if
+       .
+
 
-       move result to return-code
-       goback.
-      
        ocsql-exec.
        move spaces to zquery
        string
@@ -175,7 +907,7 @@
            x"00" delimited by size
            into zquery
        end-string
-      
+
        call "ocsqlite"
            using by value db
                callback-proc
@@ -188,10 +920,18 @@
        if result not equal 0
            display "Err:    " errstr end-display
        end-if
+
+       if audit-open-flag = "Y"
+           move function current-date to audit-timestamp
+           move result to audit-result
+           move query to audit-query
+           move errstr to audit-errstr
+           write audit-record
+       end-if
        .
 
        end program sqlscreen.
-      
+
        identification division.
        program-id. callback.
 
@@ -210,8 +950,12 @@
 
        01 row-counter          usage binary-long external.
 
+       01 sql-table-max        constant 2000.
+
        01 sql-table            external.
-          03 sql-records       pic x(50) occurs 20 times.
+          03 sql-records       pic x(50) occurs 2000 times.
+
+       01 sql-overflow-flag    pic x(1) external.
 
        linkage section.
        01 nada                 usage pointer.
@@ -219,11 +963,11 @@
        01 row-data             pic x(132).
        01 row-length           usage binary-long.
 
-      
+
        procedure division using
            nada field-count row-data row-length.
 
-      
+
        move spaces to value-display
        string
            row-data delimited by low-value
@@ -231,13 +975,17 @@
        end-string
        inspect value-display replacing all x"0a" by space
 
-      
+
        move value-display to main-record
        if row-counter > 0
-           move main-record to sql-records(row-counter)
-           add 1 to row-counter end-add
+           if row-counter <= sql-table-max
+               move main-record to sql-records(row-counter)
+               add 1 to row-counter end-add
+           else
+               move "Y" to sql-overflow-flag
+           end-if
        end-if
-      
+
     >>Ddisplay "["
     >>D    function trim(main-record trailing)
     >>D"]" end-display
@@ -245,4 +993,4 @@
        move 0 to return-code
        goback.
 
-       end program callback.
\ No newline at end of file
+       end program callback.
